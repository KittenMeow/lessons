@@ -0,0 +1,139 @@
+	>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tut0maint.
+AUTHOR. Christopher Percy.s
+DATE-WRITTEN.August 8th 2026
+*> ---------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-08  CRP  Maintenance screen for USER-MASTER.  Looks a
+*>                  UserName up and lets an operator correct a
+*>                  misspelled FirstName/MiddleName/LastName without
+*>                  running coboltut's whole add-numbers flow.
+*>                  Shares REALNAME.CPY and USERMAST.CPY with
+*>                  coboltut so the layouts never drift apart.
+*> ---------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USER-MASTER ASSIGN TO "USERMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS UM-USERNAME
+        FILE STATUS IS WS-UM-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  USER-MASTER.
+    COPY USERMAST.
+
+WORKING-STORAGE SECTION.
+01 UserName PIC X(30) VALUE SPACES.
+
+77 WS-UM-STATUS PIC X(02) VALUE SPACES.
+77 WS-FOUND-SW PIC X(01) VALUE "N".
+    88 WS-FOUND VALUE "Y".
+
+77 WS-FIELD-CHOICE PIC X(01) VALUE SPACES.
+    88 WS-CHOICE-FIRST VALUE "1".
+    88 WS-CHOICE-MIDDLE VALUE "2".
+    88 WS-CHOICE-LAST VALUE "3".
+    88 WS-CHOICE-DONE VALUE "4".
+
+77 WS-NEW-VALUE PIC X(20) VALUE SPACES.
+
+77 WS-ANOTHER-ANSWER PIC X(01) VALUE "Y".
+    88 WS-ANOTHER-YES VALUE "Y" "y".
+
+PROCEDURE DIVISION.
+*> =================================================================
+*> 0000-MAINLINE
+*> =================================================================
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-MAINTAIN-ONE-USER THRU 2000-EXIT
+        UNTIL NOT WS-ANOTHER-YES
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+1000-INITIALIZE.
+    DISPLAY "coboltut USER-MASTER maintenance"
+    OPEN I-O USER-MASTER
+    IF WS-UM-STATUS = "35"
+        DISPLAY "*** USER-MASTER does not exist yet - nothing to maintain."
+        OPEN OUTPUT USER-MASTER
+        CLOSE USER-MASTER
+        OPEN I-O USER-MASTER
+    END-IF.
+1000-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 2000-MAINTAIN-ONE-USER - look a UserName up and let the operator
+*> correct FirstName/MiddleName/LastName until satisfied, then
+*> REWRITE the record.
+*> =================================================================
+2000-MAINTAIN-ONE-USER.
+    DISPLAY "UserName to maintain:"
+    ACCEPT UserName
+    MOVE UserName TO UM-USERNAME
+    READ USER-MASTER
+        INVALID KEY
+            MOVE "N" TO WS-FOUND-SW
+        NOT INVALID KEY
+            SET WS-FOUND TO TRUE
+    END-READ
+    IF WS-FOUND
+        PERFORM 2100-EDIT-FIELDS THRU 2100-EXIT
+        REWRITE USER-MASTER-RECORD
+        DISPLAY "Record updated."
+    ELSE
+        DISPLAY "*** No USER-MASTER record on file for " UserName
+    END-IF
+    DISPLAY "Maintain another UserName? (Y/N):"
+    ACCEPT WS-ANOTHER-ANSWER.
+2000-EXIT.
+    EXIT.
+
+2100-EDIT-FIELDS.
+    MOVE "N" TO WS-FIELD-CHOICE
+    PERFORM 2110-EDIT-ONE-FIELD THRU 2110-EXIT
+        UNTIL WS-CHOICE-DONE.
+2100-EXIT.
+    EXIT.
+
+2110-EDIT-ONE-FIELD.
+    DISPLAY "Current name on file: " UM-FIRSTNAME " " UM-MIDDLENAME
+        " " UM-LASTNAME
+    DISPLAY "1 = Correct First Name"
+    DISPLAY "2 = Correct Middle Name"
+    DISPLAY "3 = Correct Last Name"
+    DISPLAY "4 = Done with this record"
+    ACCEPT WS-FIELD-CHOICE
+    EVALUATE TRUE
+        WHEN WS-CHOICE-FIRST
+            DISPLAY "New First Name:"
+            ACCEPT WS-NEW-VALUE
+            MOVE WS-NEW-VALUE TO UM-FIRSTNAME
+        WHEN WS-CHOICE-MIDDLE
+            DISPLAY "New Middle Name:"
+            ACCEPT WS-NEW-VALUE
+            MOVE WS-NEW-VALUE TO UM-MIDDLENAME
+        WHEN WS-CHOICE-LAST
+            DISPLAY "New Last Name:"
+            ACCEPT WS-NEW-VALUE
+            MOVE WS-NEW-VALUE TO UM-LASTNAME
+        WHEN WS-CHOICE-DONE
+            CONTINUE
+        WHEN OTHER
+            DISPLAY "*** Invalid choice - enter 1, 2, 3 or 4."
+    END-EVALUATE.
+2110-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 9000-TERMINATE
+*> =================================================================
+9000-TERMINATE.
+    CLOSE USER-MASTER.
+9000-EXIT.
+    EXIT.

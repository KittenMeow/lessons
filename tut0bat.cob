@@ -0,0 +1,200 @@
+	>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tut0bat.
+AUTHOR. Christopher Percy.s
+DATE-WRITTEN.August 8th 2026
+*> ---------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-08  CRP  Unattended batch variant of coboltut.  Reads
+*>                  UserName/RealName/Num1/Num2 transactions from
+*>                  TRANS-IN-FILE, totals each one to TRANS-OUT-FILE,
+*>                  and drops a checkpoint every CHECKPOINT-INTERVAL
+*>                  records so a large run can restart where it left
+*>                  off instead of reprocessing the whole file.
+*> 2026-08-08  CRP  CHECKPOINT-INTERVAL set to 1 - TRANS-OUT-FILE is
+*>                  reopened EXTEND (not repositioned) on a restart,
+*>                  so the input skip-count and the output record
+*>                  count have to stay in lockstep after every single
+*>                  record or a restart can rewrite/duplicate records
+*>                  between the last checkpoint and the abend.
+*> ---------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TI-STATUS.
+
+    SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TO-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-CK-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-IN-FILE.
+    COPY TRANIN.
+
+FD  TRANS-OUT-FILE.
+01 TRANS-OUT-RECORD.
+    02 TO-USERNAME PIC X(30).
+    COPY REALNAME REPLACING FirstName BY TO-FIRSTNAME
+                             MiddleName BY TO-MIDDLENAME
+                             LastName BY TO-LASTNAME.
+    02 TO-NUM1 PIC 9.
+    02 TO-NUM2 PIC 9.
+    02 TO-TOTAL PIC 99.
+
+FD  CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    02 CK-RECORD-COUNT PIC 9(08).
+
+WORKING-STORAGE SECTION.
+01 Total PIC 99 VALUE ZEROS.
+
+77 WS-TI-STATUS PIC X(02) VALUE SPACES.
+77 WS-TO-STATUS PIC X(02) VALUE SPACES.
+77 WS-CK-STATUS PIC X(02) VALUE SPACES.
+
+77 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+
+77 WS-RECS-READ PIC 9(08) VALUE ZEROS.
+77 WS-RECS-TO-SKIP PIC 9(08) VALUE ZEROS.
+77 WS-CHECKPOINT-INTERVAL PIC 9(04) VALUE 1.
+77 WS-CHECKPOINT-QUOT PIC 9(08) VALUE ZEROS.
+77 WS-CHECKPOINT-REM PIC 9(04) VALUE ZEROS.
+
+PROCEDURE DIVISION.
+*> =================================================================
+*> 0000-MAINLINE
+*> =================================================================
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+        UNTIL WS-EOF
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> =================================================================
+*> 1000-INITIALIZE - open the files, recover the last checkpoint (if
+*> any), and fast-forward TRANS-IN-FILE past records already
+*> processed on a prior run of this job.
+*> =================================================================
+1000-INITIALIZE.
+    PERFORM 1100-RECOVER-CHECKPOINT THRU 1100-EXIT
+    OPEN INPUT TRANS-IN-FILE
+    IF WS-TI-STATUS NOT = "00"
+        DISPLAY "*** ERROR - UNABLE TO OPEN TRANS-IN-FILE - STATUS "
+            WS-TI-STATUS
+        STOP RUN
+    END-IF
+    PERFORM 1150-OPEN-TRANS-OUT-FILE THRU 1150-EXIT
+    MOVE "N" TO WS-EOF-SW
+    PERFORM 1200-SKIP-PROCESSED-RECORDS THRU 1200-EXIT
+        UNTIL WS-RECS-READ NOT LESS THAN WS-RECS-TO-SKIP
+            OR WS-EOF.
+1000-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 1150-OPEN-TRANS-OUT-FILE - on a fresh run, OPEN OUTPUT to start a
+*> new TRANS-OUT-FILE; on a restart (WS-RECS-TO-SKIP > ZERO) OPEN
+*> EXTEND instead so the totals already written before the last
+*> checkpoint are not truncated out from under us.
+*> =================================================================
+1150-OPEN-TRANS-OUT-FILE.
+    IF WS-RECS-TO-SKIP > ZERO
+        OPEN EXTEND TRANS-OUT-FILE
+        IF WS-TO-STATUS = "35"
+            OPEN OUTPUT TRANS-OUT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT TRANS-OUT-FILE
+    END-IF.
+1150-EXIT.
+    EXIT.
+
+1100-RECOVER-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CK-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE ZEROS TO WS-RECS-TO-SKIP
+        END-READ
+        MOVE CK-RECORD-COUNT TO WS-RECS-TO-SKIP
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        MOVE ZEROS TO WS-RECS-TO-SKIP
+    END-IF.
+1100-EXIT.
+    EXIT.
+
+1200-SKIP-PROCESSED-RECORDS.
+    READ TRANS-IN-FILE
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO WS-RECS-READ
+    END-READ.
+1200-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 3000-PROCESS-RECORD - total one transaction, write it to
+*> TRANS-OUT-FILE, and checkpoint every WS-CHECKPOINT-INTERVAL
+*> records.
+*> =================================================================
+3000-PROCESS-RECORD.
+    READ TRANS-IN-FILE
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO WS-RECS-READ
+            COMPUTE Total = TI-NUM1 + TI-NUM2
+            MOVE TI-USERNAME TO TO-USERNAME
+            MOVE TI-FIRSTNAME TO TO-FIRSTNAME
+            MOVE TI-MIDDLENAME TO TO-MIDDLENAME
+            MOVE TI-LASTNAME TO TO-LASTNAME
+            MOVE TI-NUM1 TO TO-NUM1
+            MOVE TI-NUM2 TO TO-NUM2
+            MOVE Total TO TO-TOTAL
+            WRITE TRANS-OUT-RECORD
+            DIVIDE WS-RECS-READ BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-CHECKPOINT-QUOT
+                REMAINDER WS-CHECKPOINT-REM
+            IF WS-CHECKPOINT-REM = ZERO
+                PERFORM 3100-WRITE-CHECKPOINT THRU 3100-EXIT
+            END-IF
+    END-READ.
+3000-EXIT.
+    EXIT.
+
+3100-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-RECS-READ TO CK-RECORD-COUNT
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+3100-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 9000-TERMINATE - close the transaction files and reset the
+*> checkpoint so the next full run starts from the beginning.
+*> =================================================================
+9000-TERMINATE.
+    CLOSE TRANS-IN-FILE
+    CLOSE TRANS-OUT-FILE
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE ZEROS TO CK-RECORD-COUNT
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE
+    DISPLAY "tut0bat complete - " WS-RECS-READ " transaction(s) processed.".
+9000-EXIT.
+    EXIT.

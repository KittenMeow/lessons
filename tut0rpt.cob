@@ -0,0 +1,228 @@
+	>>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tut0rpt.
+AUTHOR. Christopher Percy.s
+DATE-WRITTEN.August 8th 2026
+*> ---------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-08  CRP  Daily listing report of everyone who ran
+*>                  coboltut, read from TRANSACTION-LOG, sorted by
+*>                  RealName, with page breaks and a grand total.
+*> 2026-08-08  CRP  Carry the +/-/* // operator and the wider,
+*>                  signed Total through the sort and onto the
+*>                  detail line, matching the TRANSACTION-LOG layout.
+*> ---------------------------------------------------------------
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-LOG-FILE ASSIGN TO "TRANSLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TL-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN TO "SORTWK".
+
+    SELECT REPORT-FILE ASSIGN TO "DAILYRPT"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-RP-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-LOG-FILE.
+    COPY TRANLOG.
+
+SD  SORT-WORK-FILE.
+01 SORT-WORK-RECORD.
+    02 SW-USERNAME PIC X(30).
+    COPY REALNAME REPLACING FirstName BY SW-FIRSTNAME
+                             MiddleName BY SW-MIDDLENAME
+                             LastName BY SW-LASTNAME.
+    02 SW-NUM1 PIC 9.
+    02 SW-NUM2 PIC 9.
+    02 SW-OPERATOR PIC X(01).
+    02 SW-TOTAL PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+    02 SW-RUN-DATE PIC 9(08).
+    02 SW-RUN-TIME PIC 9(08).
+
+FD  REPORT-FILE.
+01 REPORT-RECORD PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 DETAIL-LINE.
+    02 DL-LASTNAME PIC X(20).
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 DL-FIRSTNAME PIC X(20).
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 DL-MIDDLENAME PIC X(20).
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 DL-NUM1 PIC Z9.
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 DL-OPERATOR PIC X(01).
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 DL-NUM2 PIC Z9.
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 DL-TOTAL PIC -ZZZ9.99.
+    02 FILLER PIC X(04) VALUE SPACES.
+
+01 HEADING-LINE-1.
+    02 FILLER PIC X(30) VALUE "COBOLTUT DAILY LISTING".
+    02 FILLER PIC X(05) VALUE "PAGE ".
+    02 HL-PAGE-NUMBER PIC ZZ9.
+    02 FILLER PIC X(62) VALUE SPACES.
+
+01 HEADING-LINE-2.
+    02 FILLER PIC X(20) VALUE "LAST NAME".
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 FILLER PIC X(20) VALUE "FIRST NAME".
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 FILLER PIC X(20) VALUE "MIDDLE NAME".
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 FILLER PIC X(02) VALUE "N1".
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 FILLER PIC X(02) VALUE "OP".
+    02 FILLER PIC X(01) VALUE SPACES.
+    02 FILLER PIC X(02) VALUE "N2".
+    02 FILLER PIC X(02) VALUE SPACES.
+    02 FILLER PIC X(05) VALUE "TOTAL".
+    02 FILLER PIC X(03) VALUE SPACES.
+
+01 GRAND-TOTAL-LINE.
+    02 FILLER PIC X(20) VALUE "GRAND TOTAL:".
+    02 GL-GRAND-TOTAL PIC -ZZZZZ9.99.
+    02 FILLER PIC X(69) VALUE SPACES.
+
+77 WS-TL-STATUS PIC X(02) VALUE SPACES.
+77 WS-RP-STATUS PIC X(02) VALUE SPACES.
+77 WS-TL-AVAIL-SW PIC X(01) VALUE "N".
+    88 WS-TL-AVAILABLE VALUE "Y".
+77 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+77 WS-LINE-COUNT PIC 9(02) VALUE ZEROS.
+77 WS-LINES-PER-PAGE PIC 9(02) VALUE 20.
+77 WS-PAGE-COUNT PIC 9(03) VALUE ZEROS.
+77 WS-GRAND-TOTAL PIC S9(6)V99 SIGN IS LEADING SEPARATE VALUE ZEROS.
+
+PROCEDURE DIVISION.
+*> =================================================================
+*> 0000-MAINLINE
+*> =================================================================
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    IF WS-TL-AVAILABLE
+        SORT SORT-WORK-FILE
+            ON ASCENDING KEY SW-LASTNAME SW-FIRSTNAME
+            USING TRANS-LOG-FILE
+            OUTPUT PROCEDURE IS 4000-PRODUCE-REPORT THRU 4000-EXIT
+    ELSE
+        DISPLAY "*** TRANSACTION-LOG not found - nothing to report."
+    END-IF
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> =================================================================
+*> 1000-INITIALIZE
+*> =================================================================
+1000-INITIALIZE.
+    OPEN OUTPUT REPORT-FILE
+    IF WS-RP-STATUS NOT = "00"
+        DISPLAY "*** ERROR - UNABLE TO OPEN DAILYRPT - STATUS " WS-RP-STATUS
+        STOP RUN
+    END-IF
+    MOVE ZEROS TO WS-LINE-COUNT
+    MOVE ZEROS TO WS-PAGE-COUNT
+    MOVE ZEROS TO WS-GRAND-TOTAL
+    PERFORM 1050-CHECK-TRANS-LOG-FILE THRU 1050-EXIT.
+1000-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 1050-CHECK-TRANS-LOG-FILE - confirm TRANSACTION-LOG actually
+*> exists before handing it to SORT, so a missing file is reported
+*> plainly instead of silently producing a bare, headerless report
+*> that looks identical to a day with zero transactions.
+*> =================================================================
+1050-CHECK-TRANS-LOG-FILE.
+    OPEN INPUT TRANS-LOG-FILE
+    IF WS-TL-STATUS = "35"
+        MOVE "N" TO WS-TL-AVAIL-SW
+    ELSE
+        SET WS-TL-AVAILABLE TO TRUE
+        CLOSE TRANS-LOG-FILE
+    END-IF.
+1050-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 4000-PRODUCE-REPORT - SORT output procedure.  Returns each sorted
+*> TRANSACTION-LOG record, lowest LastName/FirstName first, prints a
+*> detail line (starting a new page every WS-LINES-PER-PAGE lines),
+*> then prints the grand total once every record has been returned.
+*> =================================================================
+4000-PRODUCE-REPORT.
+    MOVE "N" TO WS-EOF-SW
+    PERFORM 4100-RETURN-SORTED-RECORD THRU 4100-EXIT
+        UNTIL WS-EOF
+    PERFORM 4900-PRINT-GRAND-TOTAL THRU 4900-EXIT.
+4000-EXIT.
+    EXIT.
+
+4100-RETURN-SORTED-RECORD.
+    RETURN SORT-WORK-FILE
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            PERFORM 4200-PRINT-DETAIL-LINE THRU 4200-EXIT
+    END-RETURN.
+4100-EXIT.
+    EXIT.
+
+4200-PRINT-DETAIL-LINE.
+    IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+        PERFORM 4300-PRINT-PAGE-HEADERS THRU 4300-EXIT
+    END-IF
+    MOVE SPACES TO DETAIL-LINE
+    MOVE SW-LASTNAME TO DL-LASTNAME
+    MOVE SW-FIRSTNAME TO DL-FIRSTNAME
+    MOVE SW-MIDDLENAME TO DL-MIDDLENAME
+    MOVE SW-NUM1 TO DL-NUM1
+    MOVE SW-OPERATOR TO DL-OPERATOR
+    MOVE SW-NUM2 TO DL-NUM2
+    MOVE SW-TOTAL TO DL-TOTAL
+    WRITE REPORT-RECORD FROM DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT
+    ADD SW-TOTAL TO WS-GRAND-TOTAL.
+4200-EXIT.
+    EXIT.
+
+4300-PRINT-PAGE-HEADERS.
+    IF WS-PAGE-COUNT > ZERO
+        MOVE SPACES TO REPORT-RECORD
+        WRITE REPORT-RECORD
+    END-IF
+    ADD 1 TO WS-PAGE-COUNT
+    MOVE WS-PAGE-COUNT TO HL-PAGE-NUMBER
+    WRITE REPORT-RECORD FROM HEADING-LINE-1
+    MOVE SPACES TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    WRITE REPORT-RECORD FROM HEADING-LINE-2
+    MOVE ZEROS TO WS-LINE-COUNT.
+4300-EXIT.
+    EXIT.
+
+4900-PRINT-GRAND-TOTAL.
+    MOVE SPACES TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-GRAND-TOTAL TO GL-GRAND-TOTAL
+    WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE.
+4900-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 9000-TERMINATE - REPORT-FILE only; SORT opens and closes
+*> TRANS-LOG-FILE itself via the USING phase.
+*> =================================================================
+9000-TERMINATE.
+    CLOSE REPORT-FILE.
+9000-EXIT.
+    EXIT.

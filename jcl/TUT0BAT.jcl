@@ -0,0 +1,22 @@
+//TUT0BAT  JOB  (ACCTNO),'COBOLTUT BATCH',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP1
+//*--------------------------------------------------------------*
+//* Unattended batch run of the coboltut add-two-numbers         *
+//* transaction, via tut0bat.  TRANSIN holds one UserName/        *
+//* RealName/Num1/Num2 transaction per record; TRANSOUT gets      *
+//* one Total per input record.  CHKPOINT is carried between      *
+//* runs - if this job abends partway through a large TRANSIN,    *
+//* resubmit with RESTART=STEP1 and tut0bat picks up where the    *
+//* last checkpoint left off instead of reprocessing the file.    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=TUT0BAT
+//STEPLIB  DD   DSN=PROD.COBOLTUT.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=PROD.COBOLTUT.TRANSIN,DISP=SHR
+//TRANSOUT DD   DSN=PROD.COBOLTUT.TRANSOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//CHKPOINT DD   DSN=PROD.COBOLTUT.CHKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*

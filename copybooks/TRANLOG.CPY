@@ -0,0 +1,19 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> TRANLOG.CPY
+*> Record layout for the TRANSACTION-LOG sequential file.  One
+*> record is appended per coboltut calculation so a user's RealName,
+*> the two numbers, the operator used and the result can be tied
+*> back to a complaint or a daily-volume reconciliation later.
+*> ---------------------------------------------------------------
+01 TRANSACTION-LOG-RECORD.
+    02 TL-USERNAME PIC X(30).
+    COPY REALNAME REPLACING FirstName BY TL-FIRSTNAME
+                             MiddleName BY TL-MIDDLENAME
+                             LastName BY TL-LASTNAME.
+    02 TL-NUM1 PIC 9.
+    02 TL-NUM2 PIC 9.
+    02 TL-OPERATOR PIC X(01).
+    02 TL-TOTAL PIC S9(4)V99 SIGN IS LEADING SEPARATE.
+    02 TL-RUN-DATE PIC 9(08).
+    02 TL-RUN-TIME PIC 9(08).

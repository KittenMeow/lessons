@@ -0,0 +1,15 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> NAMEDIR.CPY
+*> Record layout for the NAME-DIRECTORY reference file.  This is a
+*> lookup-only file of UserName-to-RealName pairs maintained outside
+*> coboltut (by whatever intake process first registers a UserName)
+*> that coboltut cross-checks against so a duplicate UserName entered
+*> under a different RealName, or an obvious typo, gets flagged
+*> instead of silently overwriting USER-MASTER.
+*> ---------------------------------------------------------------
+01 NAME-DIRECTORY-RECORD.
+    02 ND-USERNAME PIC X(30).
+    COPY REALNAME REPLACING FirstName BY ND-FIRSTNAME
+                             MiddleName BY ND-MIDDLENAME
+                             LastName BY ND-LASTNAME.

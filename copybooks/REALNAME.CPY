@@ -0,0 +1,17 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> REALNAME.CPY
+*> Shared 02-level breakdown of an individual's real (legal) name.
+*> COPY this member directly into an 01-level record as flat 02
+*> siblings of whatever key field precedes it (coboltut, USER-MASTER,
+*> TRANSACTION-LOG, the daily listing report, ...) - no intervening
+*> group header is needed or wanted, so nothing else has to carry a
+*> 02-to-05 style jump.  Field names collide on purpose so callers
+*> that need a distinct prefix should COPY ... REPLACING,
+*> e.g. COPY REALNAME REPLACING FirstName BY UM-FIRSTNAME
+*>                               MiddleName BY UM-MIDDLENAME
+*>                               LastName BY UM-LASTNAME.
+*> ---------------------------------------------------------------
+02 FirstName PIC X(20).
+02 MiddleName PIC X(20).
+02 LastName PIC X(20).

@@ -0,0 +1,14 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> TRANIN.CPY
+*> Record layout for the batch TRANS-IN-FILE read by tut0bat, the
+*> unattended variant of coboltut.  One record equals one UserName /
+*> RealName / Num1 / Num2 transaction to be totalled.
+*> ---------------------------------------------------------------
+01 TRANS-IN-RECORD.
+    02 TI-USERNAME PIC X(30).
+    COPY REALNAME REPLACING FirstName BY TI-FIRSTNAME
+                             MiddleName BY TI-MIDDLENAME
+                             LastName BY TI-LASTNAME.
+    02 TI-NUM1 PIC 9.
+    02 TI-NUM2 PIC 9.

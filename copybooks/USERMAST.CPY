@@ -0,0 +1,13 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> USERMAST.CPY
+*> Record layout for the USER-MASTER indexed file.  Keyed on
+*> UM-USERNAME so coboltut (and the maintenance screen) can look a
+*> person up instead of re-prompting for their real name every run.
+*> ---------------------------------------------------------------
+01 USER-MASTER-RECORD.
+    02 UM-USERNAME PIC X(30).
+    COPY REALNAME REPLACING FirstName BY UM-FIRSTNAME
+                             MiddleName BY UM-MIDDLENAME
+                             LastName BY UM-LASTNAME.
+    02 UM-LAST-RUN-DATE PIC X(08).

@@ -3,36 +3,466 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. coboltut.
 AUTHOR. Christopher Percy.s
 DATE-WRITTEN.April 23rd 2020
+*> ---------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-08  CRP  Persist UserName/RealName to an indexed
+*>                  USER-MASTER file so a returning user isn't
+*>                  re-prompted for their real name every run.
+*>                  RealName broken out into REALNAME.CPY so
+*>                  USER-MASTER can share the same layout.
+*> 2026-08-08  CRP  Re-prompt on bad Num1/Num2 entry.
+*> 2026-08-08  CRP  Add a circle area/circumference option using
+*>                  PIVal once Total has been displayed.
+*> 2026-08-08  CRP  Wrap the calculation in a repeat-transaction loop
+*>                  so one login can run several calculations before
+*>                  the program actually stops.
+*> 2026-08-08  CRP  Append every calculation to TRANSACTION-LOG and
+*>                  offer an end-of-day reconciliation before STOP RUN.
+*> 2026-08-08  CRP  Calculator mode - let the operator pick +, -, * or
+*>                  / instead of always adding, so Total now carries a
+*>                  sign and two decimal places.
+*> 2026-08-08  CRP  Cross-check UserName against NAME-DIRECTORY right
+*>                  after logon and flag a RealName mismatch instead
+*>                  of letting a duplicate/typo UserName slide through.
+*> ---------------------------------------------------------------
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USER-MASTER ASSIGN TO "USERMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS UM-USERNAME
+        FILE STATUS IS WS-UM-STATUS.
+
+    SELECT TRANSACTION-LOG ASSIGN TO "TRANSLOG"
+        ORGANIZATION IS SEQUENTIAL
+        ACCESS MODE IS SEQUENTIAL
+        FILE STATUS IS WS-TL-STATUS.
+
+    SELECT NAME-DIRECTORY ASSIGN TO "NAMEDIR"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ND-USERNAME
+        FILE STATUS IS WS-ND-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
+FD  USER-MASTER.
+    COPY USERMAST.
+
+FD  TRANSACTION-LOG.
+    COPY TRANLOG.
+
+FD  NAME-DIRECTORY.
+    COPY NAMEDIR.
+
 WORKING-STORAGE SECTION.
 01 UserName PIC X(30) VALUE "You".
 01 Num1 PIC 9 VALUE ZEROS.
 01 Num2 PIC 9 VALUE ZEROS.
-01 Total PIC 99 VALUE ZEROS.
+01 Total PIC S9(4)V99 SIGN IS LEADING SEPARATE VALUE ZEROS.
+01 Total-Edit PIC -ZZZ9.99.
 01 RealName.
-	02 FirstName PIC X(20).
-	02 MiddleName PIC X(20).
-	02 LastName PIC X(20).
-01 PIVal CONSTANT AS 3.14. 
+    COPY REALNAME.
+01 PIVal CONSTANT AS 3.14.
 *> The above is a constant
 
+*> ---------------------------------------------------------------
+*> Circle calculator working fields - kept apart from the
+*> computational fields above so COMPUTE never has to deal with an
+*> edited PICTURE.
+*> ---------------------------------------------------------------
+01 WS-RADIUS PIC 9(03)V99 VALUE ZEROS.
+01 WS-AREA PIC 9(07)V99 VALUE ZEROS.
+01 WS-AREA-EDIT PIC ZZZZZZ9.99.
+01 WS-CIRC PIC 9(05)V99 VALUE ZEROS.
+01 WS-CIRC-EDIT PIC ZZZZ9.99.
+
+77 WS-UM-STATUS PIC X(02) VALUE SPACES.
+77 WS-TL-STATUS PIC X(02) VALUE SPACES.
+77 WS-USER-FOUND-SW PIC X(01) VALUE "N".
+    88 WS-USER-FOUND VALUE "Y".
+    88 WS-USER-NOT-FOUND VALUE "N".
+
+77 WS-TL-OPEN-SW PIC X(01) VALUE "N".
+    88 WS-TL-OPEN VALUE "Y".
+
+77 WS-VALID-SW PIC X(01) VALUE "N".
+    88 WS-VALID-ENTRY VALUE "Y".
+
+77 WS-NUM1-RAW PIC X(02) VALUE SPACES.
+77 WS-NUM2-RAW PIC X(02) VALUE SPACES.
 
+77 WS-OPERATOR PIC X(01) VALUE "+".
+    88 WS-OP-ADD VALUE "+".
+    88 WS-OP-SUB VALUE "-".
+    88 WS-OP-MUL VALUE "*".
+    88 WS-OP-DIV VALUE "/".
+
+77 WS-CIRCLE-ANSWER PIC X(01) VALUE "N".
+    88 WS-CIRCLE-YES VALUE "Y" "y".
+
+77 WS-ANOTHER-ANSWER PIC X(01) VALUE "Y".
+    88 WS-ANOTHER-YES VALUE "Y" "y".
+
+77 WS-RECON-ANSWER PIC X(01) VALUE "N".
+    88 WS-RECON-YES VALUE "Y" "y".
+
+77 WS-EOF-SW PIC X(01) VALUE "N".
+    88 WS-EOF VALUE "Y".
+
+77 WS-EXPECTED-VOLUME PIC S9(6)V99 SIGN IS LEADING SEPARATE
+    VALUE ZEROS.
+77 WS-LOG-TOTAL PIC S9(6)V99 SIGN IS LEADING SEPARATE VALUE ZEROS.
+77 WS-LOG-COUNT PIC 9(06) VALUE ZEROS.
+
+77 WS-ND-STATUS PIC X(02) VALUE SPACES.
+77 WS-ND-AVAIL-SW PIC X(01) VALUE "N".
+    88 WS-ND-AVAILABLE VALUE "Y".
+
+77 WS-ND-FOUND-SW PIC X(01) VALUE "N".
+    88 WS-ND-FOUND VALUE "Y".
 
 PROCEDURE DIVISION.
-DISPLAY "Hello, world! What's your username?"
-ACCEPT UserName
-DISPLAY "Okay, " Username ", What is your real name?"
-ACCEPT RealName
-DISPLAY "Hello, " FirstName
-DISPLAY "Enter two values:"
-ACCEPT Num1
-ACCEPT Num2
-COMPUTE Total = Num1 + Num2
-DISPLAY Num1 " + " Num2 " = " Total
+*> =================================================================
+*> 0000-MAINLINE
+*> =================================================================
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT
+    PERFORM 2000-GET-IDENTITY THRU 2000-EXIT
+    PERFORM 3000-PROCESS-TRANSACTION THRU 3000-EXIT
+        UNTIL NOT WS-ANOTHER-YES
+    PERFORM 8000-RECONCILE-PROMPT THRU 8000-EXIT
+    PERFORM 9000-TERMINATE THRU 9000-EXIT
+    STOP RUN.
+
+*> =================================================================
+*> 3000-PROCESS-TRANSACTION - one calculation (+, -, * or /), with
+*> an optional circle calculation, repeated under the same logged-in
+*> UserName until the operator has nothing more to calculate.  Every
+*> calculation is appended to TRANSACTION-LOG for later reconciliation.
+*> =================================================================
+3000-PROCESS-TRANSACTION.
+    DISPLAY "Enter two values:"
+    MOVE "N" TO WS-VALID-SW
+    PERFORM 3110-GET-NUM1 THRU 3110-EXIT
+        UNTIL WS-VALID-ENTRY
+    MOVE "N" TO WS-VALID-SW
+    PERFORM 3210-GET-NUM2 THRU 3210-EXIT
+        UNTIL WS-VALID-ENTRY
+    MOVE "N" TO WS-VALID-SW
+    PERFORM 3310-GET-OPERATOR THRU 3310-EXIT
+        UNTIL WS-VALID-ENTRY
+    PERFORM 3400-COMPUTE-RESULT THRU 3400-EXIT
+    PERFORM 3500-LOG-TRANSACTION THRU 3500-EXIT
+    PERFORM 3600-CIRCLE-PROMPT THRU 3600-EXIT
+    PERFORM 3700-ANOTHER-PROMPT THRU 3700-EXIT.
+3000-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 3310-GET-OPERATOR / 3400-COMPUTE-RESULT - pick the operator and
+*> apply it; "/" with a zero Num2 is reported instead of abending.
+*> =================================================================
+3310-GET-OPERATOR.
+    DISPLAY "Operator - enter + - * or /:"
+    ACCEPT WS-OPERATOR
+    EVALUATE TRUE
+        WHEN WS-OP-ADD
+        WHEN WS-OP-SUB
+        WHEN WS-OP-MUL
+        WHEN WS-OP-DIV
+            SET WS-VALID-ENTRY TO TRUE
+        WHEN OTHER
+            DISPLAY "*** Invalid operator - enter one of + - * /"
+    END-EVALUATE.
+3310-EXIT.
+    EXIT.
+
+3400-COMPUTE-RESULT.
+    EVALUATE TRUE
+        WHEN WS-OP-ADD
+            COMPUTE Total = Num1 + Num2
+        WHEN WS-OP-SUB
+            COMPUTE Total = Num1 - Num2
+        WHEN WS-OP-MUL
+            COMPUTE Total = Num1 * Num2
+        WHEN WS-OP-DIV
+            IF Num2 = ZERO
+                DISPLAY "*** Cannot divide by zero - result not computed."
+                MOVE ZEROS TO Total
+            ELSE
+                COMPUTE Total ROUNDED = Num1 / Num2
+            END-IF
+    END-EVALUATE
+    MOVE Total TO Total-Edit
+    DISPLAY Num1 " " WS-OPERATOR " " Num2 " = " Total-Edit.
+3400-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 3500-LOG-TRANSACTION - append one record to TRANSACTION-LOG.
+*> =================================================================
+3500-LOG-TRANSACTION.
+    MOVE UserName TO TL-USERNAME
+    MOVE FirstName TO TL-FIRSTNAME
+    MOVE MiddleName TO TL-MIDDLENAME
+    MOVE LastName TO TL-LASTNAME
+    MOVE Num1 TO TL-NUM1
+    MOVE Num2 TO TL-NUM2
+    MOVE WS-OPERATOR TO TL-OPERATOR
+    MOVE Total TO TL-TOTAL
+    ACCEPT TL-RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT TL-RUN-TIME FROM TIME
+    WRITE TRANSACTION-LOG-RECORD.
+3500-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 3110-GET-NUM1 / 3210-GET-NUM2 - ACCEPT Num1/Num2 into a raw
+*> alphanumeric field first so a two-digit entry or a non-digit
+*> character can actually be caught, instead of ACCEPTing straight
+*> into the PIC 9 field where the console ACCEPT would silently
+*> sanitize anything bad before IS NUMERIC ever saw it.  Re-prompt
+*> until a clean single digit 0-9 is entered.
+*> =================================================================
+3110-GET-NUM1.
+    DISPLAY "First value (single digit 0-9):"
+    ACCEPT WS-NUM1-RAW
+    IF WS-NUM1-RAW(2:1) = SPACE AND WS-NUM1-RAW(1:1) IS NUMERIC
+        MOVE WS-NUM1-RAW(1:1) TO Num1
+        SET WS-VALID-ENTRY TO TRUE
+    ELSE
+        DISPLAY "*** Invalid entry - enter a single digit 0 through 9."
+    END-IF.
+3110-EXIT.
+    EXIT.
+
+3210-GET-NUM2.
+    DISPLAY "Second value (single digit 0-9):"
+    ACCEPT WS-NUM2-RAW
+    IF WS-NUM2-RAW(2:1) = SPACE AND WS-NUM2-RAW(1:1) IS NUMERIC
+        MOVE WS-NUM2-RAW(1:1) TO Num2
+        SET WS-VALID-ENTRY TO TRUE
+    ELSE
+        DISPLAY "*** Invalid entry - enter a single digit 0 through 9."
+    END-IF.
+3210-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 3600-CIRCLE-PROMPT / 3610-CIRCLE-CALC - PIVal-driven circle area
+*> and circumference calculator, offered after the Total is shown.
+*> =================================================================
+3600-CIRCLE-PROMPT.
+    DISPLAY "Calculate circle area and circumference too? (Y/N):"
+    ACCEPT WS-CIRCLE-ANSWER
+    IF WS-CIRCLE-YES
+        PERFORM 3610-CIRCLE-CALC THRU 3610-EXIT
+    END-IF.
+3600-EXIT.
+    EXIT.
+
+3610-CIRCLE-CALC.
+    DISPLAY "Enter radius (up to 3 digits, 2 decimals):"
+    ACCEPT WS-RADIUS
+    COMPUTE WS-AREA ROUNDED = PIVal * WS-RADIUS * WS-RADIUS
+    COMPUTE WS-CIRC ROUNDED = 2 * PIVal * WS-RADIUS
+    MOVE WS-AREA TO WS-AREA-EDIT
+    MOVE WS-CIRC TO WS-CIRC-EDIT
+    DISPLAY "Circle area      = " WS-AREA-EDIT
+    DISPLAY "Circumference    = " WS-CIRC-EDIT.
+3610-EXIT.
+    EXIT.
+
+3700-ANOTHER-PROMPT.
+    DISPLAY "Calculate another transaction? (Y/N):"
+    ACCEPT WS-ANOTHER-ANSWER.
+3700-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 1000-INITIALIZE - open USER-MASTER, creating it the first time
+*> it is referenced on this system.
+*> =================================================================
+1000-INITIALIZE.
+    DISPLAY "Hello, world! What's your username?"
+    OPEN I-O USER-MASTER
+    IF WS-UM-STATUS = "35"
+        OPEN OUTPUT USER-MASTER
+        CLOSE USER-MASTER
+        OPEN I-O USER-MASTER
+    END-IF
+    PERFORM 1200-OPEN-TRANSACTION-LOG THRU 1200-EXIT
+    PERFORM 1300-OPEN-NAME-DIRECTORY THRU 1300-EXIT.
+1000-EXIT.
+    EXIT.
+
+1200-OPEN-TRANSACTION-LOG.
+    OPEN EXTEND TRANSACTION-LOG
+    IF WS-TL-STATUS = "35"
+        OPEN OUTPUT TRANSACTION-LOG
+        CLOSE TRANSACTION-LOG
+        OPEN EXTEND TRANSACTION-LOG
+    END-IF
+    SET WS-TL-OPEN TO TRUE.
+1200-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 1300-OPEN-NAME-DIRECTORY - NAME-DIRECTORY is a reference file kept
+*> by another intake process, not written here, so a missing file is
+*> not an error - we just skip the cross-check for this run.
+*> =================================================================
+1300-OPEN-NAME-DIRECTORY.
+    OPEN INPUT NAME-DIRECTORY
+    IF WS-ND-STATUS = "00"
+        SET WS-ND-AVAILABLE TO TRUE
+    END-IF.
+1300-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 2000-GET-IDENTITY - accept UserName and look the person up in
+*> USER-MASTER instead of re-asking for RealName when they are
+*> already on file; WRITE/REWRITE the record either way.  Also
+*> cross-checks UserName against NAME-DIRECTORY so a duplicate
+*> UserName entered under a different RealName gets flagged.
+*> =================================================================
+2000-GET-IDENTITY.
+    ACCEPT UserName
+    PERFORM 2050-LOOKUP-NAME-DIRECTORY THRU 2050-EXIT
+    PERFORM 2100-LOOKUP-USER-MASTER THRU 2100-EXIT
+    IF WS-USER-NOT-FOUND
+        DISPLAY "Okay, " UserName ", What is your real name?"
+        ACCEPT RealName
+    ELSE
+        DISPLAY "Welcome back, " FirstName " - using the real name on file."
+    END-IF
+    PERFORM 2150-CHECK-NAME-DIRECTORY THRU 2150-EXIT
+    PERFORM 2200-SAVE-USER-MASTER THRU 2200-EXIT
+    DISPLAY "Hello, " FirstName.
+2000-EXIT.
+    EXIT.
+
+2050-LOOKUP-NAME-DIRECTORY.
+    MOVE "N" TO WS-ND-FOUND-SW
+    IF WS-ND-AVAILABLE
+        MOVE UserName TO ND-USERNAME
+        READ NAME-DIRECTORY
+            INVALID KEY
+                MOVE "N" TO WS-ND-FOUND-SW
+            NOT INVALID KEY
+                SET WS-ND-FOUND TO TRUE
+        END-READ
+    END-IF.
+2050-EXIT.
+    EXIT.
+
+2150-CHECK-NAME-DIRECTORY.
+    IF WS-ND-FOUND
+        IF ND-FIRSTNAME NOT = FirstName
+            OR ND-MIDDLENAME NOT = MiddleName
+            OR ND-LASTNAME NOT = LastName
+                DISPLAY "*** NAME-DIRECTORY MISMATCH for " UserName
+                DISPLAY "    On file  : " ND-FIRSTNAME " " ND-MIDDLENAME
+                    " " ND-LASTNAME
+                DISPLAY "    Entered  : " FirstName " " MiddleName
+                    " " LastName
+        END-IF
+    END-IF.
+2150-EXIT.
+    EXIT.
+
+2100-LOOKUP-USER-MASTER.
+    MOVE UserName TO UM-USERNAME
+    READ USER-MASTER
+        INVALID KEY
+            SET WS-USER-NOT-FOUND TO TRUE
+        NOT INVALID KEY
+            SET WS-USER-FOUND TO TRUE
+            MOVE UM-FIRSTNAME TO FirstName
+            MOVE UM-MIDDLENAME TO MiddleName
+            MOVE UM-LASTNAME TO LastName
+    END-READ.
+2100-EXIT.
+    EXIT.
+
+2200-SAVE-USER-MASTER.
+    MOVE UserName TO UM-USERNAME
+    MOVE FirstName TO UM-FIRSTNAME
+    MOVE MiddleName TO UM-MIDDLENAME
+    MOVE LastName TO UM-LASTNAME
+    ACCEPT UM-LAST-RUN-DATE FROM DATE YYYYMMDD
+    IF WS-USER-FOUND
+        REWRITE USER-MASTER-RECORD
+    ELSE
+        WRITE USER-MASTER-RECORD
+            INVALID KEY
+                DISPLAY "*** ERROR - UNABLE TO WRITE USER-MASTER RECORD"
+        END-WRITE
+    END-IF.
+2200-EXIT.
+    EXIT.
+
+*> =================================================================
+*> 8000-RECONCILE-PROMPT - optional end-of-day tie-out of the
+*> TRANSACTION-LOG totals against an expected daily volume.
+*> =================================================================
+8000-RECONCILE-PROMPT.
+    DISPLAY "Run end-of-day reconciliation now? (Y/N):"
+    ACCEPT WS-RECON-ANSWER
+    IF WS-RECON-YES
+        PERFORM 8100-RECONCILE-LOG THRU 8100-EXIT
+    END-IF.
+8000-EXIT.
+    EXIT.
 
+8100-RECONCILE-LOG.
+    DISPLAY "Enter expected daily transaction volume (total):"
+    ACCEPT WS-EXPECTED-VOLUME
+    CLOSE TRANSACTION-LOG
+    MOVE "N" TO WS-TL-OPEN-SW
+    OPEN INPUT TRANSACTION-LOG
+    MOVE ZEROS TO WS-LOG-TOTAL
+    MOVE ZEROS TO WS-LOG-COUNT
+    MOVE "N" TO WS-EOF-SW
+    PERFORM 8110-READ-LOG THRU 8110-EXIT
+        UNTIL WS-EOF
+    CLOSE TRANSACTION-LOG
+    DISPLAY "Transactions logged today : " WS-LOG-COUNT
+    DISPLAY "Sum of logged totals      : " WS-LOG-TOTAL
+    DISPLAY "Expected daily volume     : " WS-EXPECTED-VOLUME
+    IF WS-LOG-TOTAL = WS-EXPECTED-VOLUME
+        DISPLAY "Reconciliation OK - logged volume matches expected."
+    ELSE
+        DISPLAY "*** RECONCILIATION MISMATCH - investigate before"
+            " closing the day."
+    END-IF.
+8100-EXIT.
+    EXIT.
 
+8110-READ-LOG.
+    READ TRANSACTION-LOG
+        AT END
+            SET WS-EOF TO TRUE
+        NOT AT END
+            ADD 1 TO WS-LOG-COUNT
+            ADD TL-TOTAL TO WS-LOG-TOTAL
+    END-READ.
+8110-EXIT.
+    EXIT.
 
-STOP RUN.
+*> =================================================================
+*> 9000-TERMINATE - close whatever files are still open.
+*> =================================================================
+9000-TERMINATE.
+    CLOSE USER-MASTER
+    IF WS-TL-OPEN
+        CLOSE TRANSACTION-LOG
+    END-IF
+    IF WS-ND-AVAILABLE
+        CLOSE NAME-DIRECTORY
+    END-IF.
+9000-EXIT.
+    EXIT.
